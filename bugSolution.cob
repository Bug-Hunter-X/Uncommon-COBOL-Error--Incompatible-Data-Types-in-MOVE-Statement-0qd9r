@@ -1,9 +1,518 @@
-01  WS-AREA-1 PIC X(100). 
-01  WS-AREA-2 PIC X(100). 
-01  NUMERIC-FIELD PIC 9(5). 
-
-PROCEDURE DIVISION. 
-    MOVE "12345" TO WS-AREA-1
-    MOVE WS-AREA-1 TO NUMERIC-FIELD  
-    DISPLAY NUMERIC-FIELD 
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNCONV.
+       AUTHOR. DATA-CONVERSION-TEAM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN ASSIGN TO 'TRANS-IN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-IN-STATUS.
+           SELECT REJECT-OUT ASSIGN TO 'REJECT-OUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-OUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT-FILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT EXTRACT-OUT ASSIGN TO 'EXTRACT-OUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-OUT-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO 'AUDIT-LOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT REJECT-RPT ASSIGN TO 'REJECT-RPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN
+           RECORDING MODE IS F.
+           COPY TRANIN.
+
+       FD  REJECT-OUT
+           RECORDING MODE IS F.
+           COPY REJOUT.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPT.
+
+       FD  EXTRACT-OUT
+           RECORDING MODE IS F.
+           COPY EXTOUT.
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+           COPY AUDLOG.
+
+       FD  REJECT-RPT
+           RECORDING MODE IS F.
+           COPY REJRPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-KEY                PIC X(10).
+       01  WS-AREA-1                   PIC X(100).
+       01  WS-AREA-2                   PIC X(100).
+       01  NUMERIC-FIELD               PIC S9(9)   COMP-3.
+       01  NUMERIC-FIELD-2             PIC S9(9)   COMP-3.
+
+       01  WS-TEST-NUMVAL-RESULT       PIC S9(4).
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANS-IN-STATUS      PIC X(2)    VALUE '00'.
+           05  WS-REJECT-OUT-STATUS    PIC X(2)    VALUE '00'.
+           05  WS-CHECKPOINT-STATUS    PIC X(2)    VALUE '00'.
+           05  WS-EXTRACT-OUT-STATUS   PIC X(2)    VALUE '00'.
+           05  WS-AUDIT-LOG-STATUS     PIC X(2)    VALUE '00'.
+           05  WS-REJECT-RPT-STATUS    PIC X(2)    VALUE '00'.
+
+       01  WS-RUN-IDENTIFICATION.
+           05  WS-JOB-ID               PIC X(8)    VALUE SPACES.
+           05  WS-RUN-DATE             PIC X(8)    VALUE SPACES.
+           05  WS-RUN-TIME             PIC X(8)    VALUE SPACES.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ         PIC 9(9)    VALUE ZERO.
+           05  WS-RECORDS-CONVERTED    PIC 9(9)    VALUE ZERO.
+           05  WS-RECORDS-REJECTED     PIC 9(9)    VALUE ZERO.
+           05  WS-REJECT-LINES-COUNT   PIC 9(9)    VALUE ZERO.
+           05  WS-RECORDS-SKIPPED      PIC 9(9)    VALUE ZERO.
+
+       01  WS-REJECT-REASONS.
+           05  WS-AREA1-REASON-CODE    PIC X(4).
+           05  WS-AREA1-REASON-TEXT    PIC X(40).
+           05  WS-AREA2-REASON-CODE    PIC X(4).
+           05  WS-AREA2-REASON-TEXT    PIC X(40).
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-RESTART-PARM         PIC X(10)   VALUE SPACES.
+           05  WS-RESTART-KEY          PIC X(10)   VALUE SPACES.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5)    VALUE 1000.
+
+       01  WS-SWITCHES.
+           05  WS-AREA1-REJECT-SWITCH  PIC X(1)    VALUE 'N'.
+               88  WS-AREA1-REJECT     VALUE 'Y'.
+               88  WS-AREA1-NO-REJECT  VALUE 'N'.
+           05  WS-AREA2-REJECT-SWITCH  PIC X(1)    VALUE 'N'.
+               88  WS-AREA2-REJECT     VALUE 'Y'.
+               88  WS-AREA2-NO-REJECT  VALUE 'N'.
+           05  WS-EOF-SWITCH           PIC X(1)    VALUE 'N'.
+               88  WS-END-OF-FILE      VALUE 'Y'.
+               88  WS-NOT-END-OF-FILE  VALUE 'N'.
+           05  WS-RESTART-SWITCH       PIC X(1)    VALUE 'N'.
+               88  WS-RESTART-RUN      VALUE 'Y'.
+               88  WS-NORMAL-RUN       VALUE 'N'.
+           05  WS-OUTPUT-FILES-SWITCH  PIC X(1)    VALUE 'N'.
+               88  WS-OUTPUT-FILES-OPEN     VALUE 'Y'.
+               88  WS-OUTPUT-FILES-NOT-OPEN VALUE 'N'.
+           05  WS-TRANS-IN-SWITCH      PIC X(1)    VALUE 'N'.
+               88  WS-TRANS-IN-OPEN        VALUE 'Y'.
+               88  WS-TRANS-IN-NOT-OPEN    VALUE 'N'.
+           05  WS-REJECT-OUT-SWITCH    PIC X(1)    VALUE 'N'.
+               88  WS-REJECT-OUT-OPEN      VALUE 'Y'.
+               88  WS-REJECT-OUT-NOT-OPEN  VALUE 'N'.
+           05  WS-CHECKPOINT-SWITCH    PIC X(1)    VALUE 'N'.
+               88  WS-CHECKPOINT-OPEN      VALUE 'Y'.
+               88  WS-CHECKPOINT-NOT-OPEN  VALUE 'N'.
+           05  WS-EXTRACT-OUT-SWITCH   PIC X(1)    VALUE 'N'.
+               88  WS-EXTRACT-OUT-OPEN     VALUE 'Y'.
+               88  WS-EXTRACT-OUT-NOT-OPEN VALUE 'N'.
+           05  WS-AUDIT-LOG-SWITCH     PIC X(1)    VALUE 'N'.
+               88  WS-AUDIT-LOG-OPEN       VALUE 'Y'.
+               88  WS-AUDIT-LOG-NOT-OPEN   VALUE 'N'.
+           05  WS-REJECT-RPT-SWITCH    PIC X(1)    VALUE 'N'.
+               88  WS-REJECT-RPT-OPEN      VALUE 'Y'.
+               88  WS-REJECT-RPT-NOT-OPEN  VALUE 'N'.
+
+       01  WS-MISMATCH-MESSAGE.
+           05  FILLER                  PIC X(28)
+               VALUE 'RECONCILIATION MISMATCH - '.
+           05  WS-MM-FIELD-1           PIC -9(9).
+           05  FILLER                  PIC X(5) VALUE ' VS '.
+           05  WS-MM-FIELD-2           PIC -9(9).
+
+       01  WS-RPT-HEADING-1                PIC X(132)
+           VALUE 'TRNCONV - REJECTED TRANSACTION INQUIRY REPORT'.
+
+       01  WS-RPT-HEADING-2.
+           05  FILLER                      PIC X(10) VALUE
+               'TRANS KEY '.
+           05  FILLER                      PIC X(32) VALUE
+               'SOURCE VALUE                   '.
+           05  FILLER                      PIC X(6) VALUE
+               'REASON'.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  FILLER                      PIC X(40) VALUE
+               'REASON TEXT'.
+           05  FILLER                      PIC X(42) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  RD-TRANS-KEY                PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  RD-SOURCE-FIELD             PIC X(30).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  RD-REASON-CODE              PIC X(4).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  RD-REASON-TEXT              PIC X(40).
+           05  FILLER                      PIC X(42) VALUE SPACES.
+
+       01  WS-RPT-TRAILER-LINE.
+           05  FILLER                      PIC X(23) VALUE
+               'REJECT REASONS LISTED:'.
+           05  RT-COUNT                    PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM 2000-PROCESS-RECORD
+           END-PERFORM
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1010-CHECK-RESTART-PARM
+           PERFORM 1030-GET-RUN-IDENTIFICATION
+           OPEN INPUT TRANS-IN
+           IF WS-TRANS-IN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING TRANS-IN - STATUS: '
+                   WS-TRANS-IN-STATUS
+               SET WS-END-OF-FILE TO TRUE
+           ELSE
+               SET WS-TRANS-IN-OPEN TO TRUE
+               IF WS-RESTART-RUN
+                   OPEN EXTEND REJECT-OUT
+               ELSE
+                   OPEN OUTPUT REJECT-OUT
+               END-IF
+               IF WS-REJECT-OUT-STATUS = '00'
+                   SET WS-REJECT-OUT-OPEN TO TRUE
+               END-IF
+               IF WS-RESTART-RUN
+                   OPEN EXTEND CHECKPOINT-FILE
+               ELSE
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+               IF WS-CHECKPOINT-STATUS = '00'
+                   SET WS-CHECKPOINT-OPEN TO TRUE
+               END-IF
+               IF WS-RESTART-RUN
+                   OPEN EXTEND EXTRACT-OUT
+               ELSE
+                   OPEN OUTPUT EXTRACT-OUT
+               END-IF
+               IF WS-EXTRACT-OUT-STATUS = '00'
+                   SET WS-EXTRACT-OUT-OPEN TO TRUE
+               END-IF
+               IF WS-RESTART-RUN
+                   OPEN EXTEND AUDIT-LOG
+               ELSE
+                   OPEN OUTPUT AUDIT-LOG
+               END-IF
+               IF WS-AUDIT-LOG-STATUS = '00'
+                   SET WS-AUDIT-LOG-OPEN TO TRUE
+               END-IF
+               IF WS-RESTART-RUN
+                   OPEN EXTEND REJECT-RPT
+               ELSE
+                   OPEN OUTPUT REJECT-RPT
+               END-IF
+               IF WS-REJECT-RPT-STATUS = '00'
+                   SET WS-REJECT-RPT-OPEN TO TRUE
+               END-IF
+               IF WS-REJECT-OUT-STATUS NOT = '00'
+                  OR WS-CHECKPOINT-STATUS NOT = '00'
+                  OR WS-EXTRACT-OUT-STATUS NOT = '00'
+                  OR WS-AUDIT-LOG-STATUS NOT = '00'
+                  OR WS-REJECT-RPT-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING OUTPUT FILES - STATUSES: '
+                       WS-REJECT-OUT-STATUS ' '
+                       WS-CHECKPOINT-STATUS ' '
+                       WS-EXTRACT-OUT-STATUS ' '
+                       WS-AUDIT-LOG-STATUS ' '
+                       WS-REJECT-RPT-STATUS
+                   SET WS-END-OF-FILE TO TRUE
+               ELSE
+                   SET WS-OUTPUT-FILES-OPEN TO TRUE
+                   IF NOT WS-RESTART-RUN
+                       WRITE REJECT-RPT-LINE FROM WS-RPT-HEADING-1
+                       WRITE REJECT-RPT-LINE FROM WS-RPT-HEADING-2
+                   END-IF
+                   IF WS-RESTART-RUN
+                       PERFORM 1025-SKIP-READ-TRANS-IN
+                       PERFORM 1020-SKIP-TO-RESTART-POINT
+                   ELSE
+                       PERFORM 1100-READ-TRANS-IN
+                   END-IF
+               END-IF
+           END-IF.
+
+       1010-CHECK-RESTART-PARM.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM = 'RESTART'
+               SET WS-RESTART-RUN TO TRUE
+               PERFORM 1015-READ-LAST-CHECKPOINT
+           END-IF.
+
+       1015-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-END-OF-FILE TO TRUE
+                       NOT AT END
+                           MOVE CK-LAST-KEY-PROCESSED TO
+                               WS-RESTART-KEY
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               SET WS-NOT-END-OF-FILE TO TRUE
+           END-IF
+           IF WS-RESTART-KEY = SPACES
+               DISPLAY
+                   'NO PRIOR CHECKPOINT FOUND - RESTART FROM START'
+               SET WS-NORMAL-RUN TO TRUE
+           END-IF.
+
+       1020-SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL WS-TRANS-KEY = WS-RESTART-KEY
+                   OR WS-END-OF-FILE
+               PERFORM 1025-SKIP-READ-TRANS-IN
+           END-PERFORM
+           IF WS-END-OF-FILE
+               DISPLAY 'RESTART KEY NOT FOUND IN TRANS-IN: '
+                   WS-RESTART-KEY
+               DISPLAY 'ABENDING - CHECKPOINT DOES NOT MATCH INPUT'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           ELSE
+               PERFORM 1100-READ-TRANS-IN
+           END-IF.
+
+       1025-SKIP-READ-TRANS-IN.
+           READ TRANS-IN
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-SKIPPED
+                   MOVE TI-TRANS-KEY TO WS-TRANS-KEY
+                   MOVE TI-AREA-1 TO WS-AREA-1
+                   MOVE TI-AREA-2 TO WS-AREA-2
+           END-READ.
+
+       1030-GET-RUN-IDENTIFICATION.
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT 'JOB_ID'
+           IF WS-JOB-ID = SPACES
+               MOVE 'TRNCONV' TO WS-JOB-ID
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+       1100-READ-TRANS-IN.
+           READ TRANS-IN
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE TI-TRANS-KEY TO WS-TRANS-KEY
+                   MOVE TI-AREA-1 TO WS-AREA-1
+                   MOVE TI-AREA-2 TO WS-AREA-2
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           PERFORM 2100-VALIDATE-NUMERIC
+           PERFORM 2200-VALIDATE-NUMERIC-2
+           IF WS-AREA1-REJECT OR WS-AREA2-REJECT
+               ADD 1 TO WS-RECORDS-REJECTED
+               PERFORM 2900-REJECT-RECORD
+           ELSE
+               ADD 1 TO WS-RECORDS-CONVERTED
+               DISPLAY NUMERIC-FIELD
+               DISPLAY NUMERIC-FIELD-2
+               PERFORM 2300-CROSS-CHECK-FIELDS
+               PERFORM 2400-WRITE-EXTRACT
+               PERFORM 2500-WRITE-AUDIT-LOG
+           END-IF
+           PERFORM 2800-WRITE-CHECKPOINT
+           PERFORM 1100-READ-TRANS-IN.
+
+       2100-VALIDATE-NUMERIC.
+           SET WS-AREA1-NO-REJECT TO TRUE
+           COMPUTE WS-TEST-NUMVAL-RESULT =
+                   FUNCTION TEST-NUMVAL (WS-AREA-1)
+           IF WS-TEST-NUMVAL-RESULT = 0
+               COMPUTE NUMERIC-FIELD =
+                       FUNCTION NUMVAL (WS-AREA-1)
+                   ON SIZE ERROR
+                       SET WS-AREA1-REJECT TO TRUE
+                       MOVE 'AR1S' TO WS-AREA1-REASON-CODE
+                       MOVE 'WS-AREA-1 VALUE EXCEEDS FIELD CAPACITY'
+                           TO WS-AREA1-REASON-TEXT
+               END-COMPUTE
+           ELSE
+               SET WS-AREA1-REJECT TO TRUE
+               MOVE 'AR1N' TO WS-AREA1-REASON-CODE
+               MOVE 'WS-AREA-1 IS NOT NUMERIC' TO WS-AREA1-REASON-TEXT
+           END-IF.
+
+       2200-VALIDATE-NUMERIC-2.
+           SET WS-AREA2-NO-REJECT TO TRUE
+           COMPUTE WS-TEST-NUMVAL-RESULT =
+                   FUNCTION TEST-NUMVAL (WS-AREA-2)
+           IF WS-TEST-NUMVAL-RESULT = 0
+               COMPUTE NUMERIC-FIELD-2 =
+                       FUNCTION NUMVAL (WS-AREA-2)
+                   ON SIZE ERROR
+                       SET WS-AREA2-REJECT TO TRUE
+                       MOVE 'AR2S' TO WS-AREA2-REASON-CODE
+                       MOVE 'WS-AREA-2 VALUE EXCEEDS FIELD CAPACITY'
+                           TO WS-AREA2-REASON-TEXT
+               END-COMPUTE
+           ELSE
+               SET WS-AREA2-REJECT TO TRUE
+               MOVE 'AR2N' TO WS-AREA2-REASON-CODE
+               MOVE 'WS-AREA-2 IS NOT NUMERIC' TO WS-AREA2-REASON-TEXT
+           END-IF.
+
+       2300-CROSS-CHECK-FIELDS.
+           IF NUMERIC-FIELD NOT = NUMERIC-FIELD-2
+               MOVE NUMERIC-FIELD TO WS-MM-FIELD-1
+               MOVE NUMERIC-FIELD-2 TO WS-MM-FIELD-2
+               DISPLAY WS-MISMATCH-MESSAGE
+           END-IF.
+
+       2400-WRITE-EXTRACT.
+           MOVE WS-TRANS-KEY TO EO-TRANS-KEY
+           MOVE NUMERIC-FIELD TO EO-NUMERIC-FIELD
+           WRITE EXTRACT-OUT-RECORD
+           IF WS-EXTRACT-OUT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING EXTRACT-OUT - STATUS: '
+                   WS-EXTRACT-OUT-STATUS
+               SET WS-END-OF-FILE TO TRUE
+           END-IF.
+
+       2500-WRITE-AUDIT-LOG.
+           MOVE WS-JOB-ID TO AL-JOB-ID
+           MOVE WS-RUN-DATE TO AL-RUN-DATE
+           MOVE WS-RUN-TIME TO AL-RUN-TIME
+           MOVE WS-TRANS-KEY TO AL-TRANS-KEY
+           MOVE WS-AREA-1 TO AL-BEFORE-VALUE
+           MOVE NUMERIC-FIELD TO AL-AFTER-VALUE
+           WRITE AUDIT-LOG-RECORD
+           IF WS-AUDIT-LOG-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING AUDIT-LOG - STATUS: '
+                   WS-AUDIT-LOG-STATUS
+               SET WS-END-OF-FILE TO TRUE
+           END-IF.
+
+       2900-REJECT-RECORD.
+           IF WS-AREA1-REJECT
+               DISPLAY 'REJECTED - WS-AREA-1: ' WS-AREA1-REASON-TEXT
+                   ' - ' WS-AREA-1 (1:20)
+               MOVE WS-TRANS-KEY TO RO-TRANS-KEY
+               MOVE WS-AREA-1 TO RO-SOURCE-FIELD
+               MOVE WS-AREA1-REASON-CODE TO RO-REASON-CODE
+               MOVE WS-AREA1-REASON-TEXT TO RO-REASON-TEXT
+               WRITE REJECT-OUT-RECORD
+               IF WS-REJECT-OUT-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING REJECT-OUT - STATUS: '
+                       WS-REJECT-OUT-STATUS
+                   SET WS-END-OF-FILE TO TRUE
+               END-IF
+               MOVE WS-TRANS-KEY TO RD-TRANS-KEY
+               MOVE WS-AREA-1 (1:30) TO RD-SOURCE-FIELD
+               MOVE WS-AREA1-REASON-CODE TO RD-REASON-CODE
+               MOVE WS-AREA1-REASON-TEXT TO RD-REASON-TEXT
+               WRITE REJECT-RPT-LINE FROM WS-RPT-DETAIL-LINE
+               IF WS-REJECT-RPT-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING REJECT-RPT - STATUS: '
+                       WS-REJECT-RPT-STATUS
+                   SET WS-END-OF-FILE TO TRUE
+               END-IF
+               ADD 1 TO WS-REJECT-LINES-COUNT
+           END-IF
+           IF WS-AREA2-REJECT
+               DISPLAY 'REJECTED - WS-AREA-2: ' WS-AREA2-REASON-TEXT
+                   ' - ' WS-AREA-2 (1:20)
+               MOVE WS-TRANS-KEY TO RO-TRANS-KEY
+               MOVE WS-AREA-2 TO RO-SOURCE-FIELD
+               MOVE WS-AREA2-REASON-CODE TO RO-REASON-CODE
+               MOVE WS-AREA2-REASON-TEXT TO RO-REASON-TEXT
+               WRITE REJECT-OUT-RECORD
+               IF WS-REJECT-OUT-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING REJECT-OUT - STATUS: '
+                       WS-REJECT-OUT-STATUS
+                   SET WS-END-OF-FILE TO TRUE
+               END-IF
+               MOVE WS-TRANS-KEY TO RD-TRANS-KEY
+               MOVE WS-AREA-2 (1:30) TO RD-SOURCE-FIELD
+               MOVE WS-AREA2-REASON-CODE TO RD-REASON-CODE
+               MOVE WS-AREA2-REASON-TEXT TO RD-REASON-TEXT
+               WRITE REJECT-RPT-LINE FROM WS-RPT-DETAIL-LINE
+               IF WS-REJECT-RPT-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING REJECT-RPT - STATUS: '
+                       WS-REJECT-RPT-STATUS
+                   SET WS-END-OF-FILE TO TRUE
+               END-IF
+               ADD 1 TO WS-REJECT-LINES-COUNT
+           END-IF.
+
+       2800-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE WS-TRANS-KEY TO CK-LAST-KEY-PROCESSED
+               MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED
+               WRITE CHECKPOINT-RECORD
+               IF WS-CHECKPOINT-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING CHECKPOINT-FILE - STATUS: '
+                       WS-CHECKPOINT-STATUS
+                   SET WS-END-OF-FILE TO TRUE
+               END-IF
+           END-IF.
+
+       3000-TERMINATE.
+           IF WS-CHECKPOINT-OPEN AND WS-RECORDS-READ > 0
+               MOVE WS-TRANS-KEY TO CK-LAST-KEY-PROCESSED
+               MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED
+               WRITE CHECKPOINT-RECORD
+               IF WS-CHECKPOINT-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING CHECKPOINT-FILE - STATUS: '
+                       WS-CHECKPOINT-STATUS
+               END-IF
+           END-IF
+           IF WS-REJECT-RPT-OPEN
+               MOVE WS-REJECT-LINES-COUNT TO RT-COUNT
+               WRITE REJECT-RPT-LINE FROM WS-RPT-TRAILER-LINE
+               IF WS-REJECT-RPT-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING REJECT-RPT - STATUS: '
+                       WS-REJECT-RPT-STATUS
+               END-IF
+           END-IF
+           DISPLAY '===== TRNCONV CONTROL TOTALS ====='
+           DISPLAY 'RECORDS READ:      ' WS-RECORDS-READ
+           DISPLAY 'RECORDS SKIPPED (RESTART): ' WS-RECORDS-SKIPPED
+           DISPLAY 'RECORDS CONVERTED: ' WS-RECORDS-CONVERTED
+           DISPLAY 'RECORDS REJECTED:  ' WS-RECORDS-REJECTED
+           IF WS-TRANS-IN-OPEN
+               CLOSE TRANS-IN
+           END-IF
+           IF WS-REJECT-OUT-OPEN
+               CLOSE REJECT-OUT
+           END-IF
+           IF WS-CHECKPOINT-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-EXTRACT-OUT-OPEN
+               CLOSE EXTRACT-OUT
+           END-IF
+           IF WS-AUDIT-LOG-OPEN
+               CLOSE AUDIT-LOG
+           END-IF
+           IF WS-REJECT-RPT-OPEN
+               CLOSE REJECT-RPT
+           END-IF.
