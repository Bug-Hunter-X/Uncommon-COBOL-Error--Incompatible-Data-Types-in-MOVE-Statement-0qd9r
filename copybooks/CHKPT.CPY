@@ -0,0 +1,8 @@
+      *****************************************************
+      *  CHKPT.CPY                                        *
+      *  CHECKPOINT RECORD LAYOUT USED BY TRNCONV TO       *
+      *  SUPPORT RESTART AFTER A MID-RUN ABEND.            *
+      *****************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-KEY-PROCESSED   PIC X(10).
+           05  CK-RECORDS-PROCESSED    PIC 9(9).
