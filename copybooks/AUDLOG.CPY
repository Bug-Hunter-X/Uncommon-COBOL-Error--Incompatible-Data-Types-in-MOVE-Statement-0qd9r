@@ -0,0 +1,14 @@
+      *****************************************************
+      *  AUDLOG.CPY                                       *
+      *  AUDIT TRAIL RECORD LAYOUT - ONE RECORD PER        *
+      *  WS-AREA-1 TO NUMERIC-FIELD CONVERSION PERFORMED   *
+      *  BY TRNCONV.                                       *
+      *****************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-JOB-ID               PIC X(8).
+           05  AL-RUN-DATE             PIC X(8).
+           05  AL-RUN-TIME             PIC X(8).
+           05  AL-TRANS-KEY            PIC X(10).
+           05  AL-BEFORE-VALUE         PIC X(100).
+           05  AL-AFTER-VALUE          PIC S9(9)
+               SIGN IS TRAILING SEPARATE CHARACTER.
