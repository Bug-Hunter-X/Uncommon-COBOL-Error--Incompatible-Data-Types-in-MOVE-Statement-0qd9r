@@ -0,0 +1,10 @@
+      *****************************************************
+      *  TRANIN.CPY                                       *
+      *  RECORD LAYOUT FOR THE DAILY TRANSACTION INPUT     *
+      *  FEED READ BY TRNCONV.                             *
+      *****************************************************
+       01  TRANS-IN-RECORD.
+           05  TI-TRANS-KEY            PIC X(10).
+           05  TI-AREA-1               PIC X(100).
+           05  TI-AREA-2               PIC X(100).
+           05  FILLER                  PIC X(40).
