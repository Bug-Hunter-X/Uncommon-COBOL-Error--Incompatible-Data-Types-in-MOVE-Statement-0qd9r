@@ -0,0 +1,6 @@
+      *****************************************************
+      *  REJRPT.CPY                                       *
+      *  RECORD LAYOUT FOR THE REJECTED TRANSACTION        *
+      *  INQUIRY REPORT WRITTEN TO REJECT-RPT BY TRNCONV.  *
+      *****************************************************
+       01  REJECT-RPT-LINE                PIC X(132).
