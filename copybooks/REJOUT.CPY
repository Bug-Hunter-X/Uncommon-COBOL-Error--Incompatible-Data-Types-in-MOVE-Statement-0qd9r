@@ -0,0 +1,10 @@
+      *****************************************************
+      *  REJOUT.CPY                                       *
+      *  RECORD LAYOUT FOR TRANSACTIONS THAT FAILED        *
+      *  NUMERIC CONVERSION IN TRNCONV.                    *
+      *****************************************************
+       01  REJECT-OUT-RECORD.
+           05  RO-TRANS-KEY            PIC X(10).
+           05  RO-SOURCE-FIELD         PIC X(100).
+           05  RO-REASON-CODE          PIC X(4).
+           05  RO-REASON-TEXT          PIC X(40).
