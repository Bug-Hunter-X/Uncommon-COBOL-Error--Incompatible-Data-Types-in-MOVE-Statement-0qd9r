@@ -0,0 +1,10 @@
+      *****************************************************
+      *  EXTOUT.CPY                                       *
+      *  DOWNSTREAM EXTRACT RECORD LAYOUT - ONE RECORD PER *
+      *  SUCCESSFULLY CONVERTED TRANSACTION, READ BY THE   *
+      *  ACCOUNTING SYSTEM.                                *
+      *****************************************************
+       01  EXTRACT-OUT-RECORD.
+           05  EO-TRANS-KEY            PIC X(10).
+           05  EO-NUMERIC-FIELD        PIC S9(9)
+               SIGN IS TRAILING SEPARATE CHARACTER.
